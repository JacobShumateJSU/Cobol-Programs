@@ -39,7 +39,11 @@
            SELECT UNSORTED-NY30P4F20
                ASSIGN TO 'UNSORTED-NY30P4F20.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+           SELECT UNSORTED-DA05P4F20
+               ASSIGN TO 'UNSORTED-DA05P4F20.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT SORTED-CH20P4F20
                ASSIGN TO 'OUTPUT-SORTED-CH20P4F20.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -51,6 +55,10 @@
            SELECT SORTED-NY30P4F20
                ASSIGN TO 'OUTPUT-SORTED-NY30P4F20.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORTED-DA05P4F20
+               ASSIGN TO 'OUTPUT-SORTED-DA05P4F20.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-FILE
                ASSIGN TO 'SORTINGFILE.TMP'.
             
@@ -63,6 +71,13 @@
            SELECT SUMMARY-REPORT
                 ASSIGN TO PRINTER 'SUMMARY-REPORT.TXT'.
 
+           SELECT REORDER-REPORT
+                ASSIGN TO PRINTER 'REORDER-REPORT.TXT'.
+
+           SELECT SUMMARY-EXTRACT
+                ASSIGN TO 'SUMMARY-EXTRACT.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -106,6 +121,20 @@
                    10  UNY30-QUANTITY-IN-STOCK     PIC 9(3).
                    10  UNY30-REORDER-PT            PIC 9(3).
                    10  UNY30-PURCH-PRICE           PIC 99V99.
+
+       FD    UNSORTED-DA05P4F20
+             RECORD CONTAINS 136 CHARACTERS.
+       01    UNSORTED-DA05P4F20-RECORD.
+             05    U-DA05-VENDOR-ID                 PIC X(4).
+             05    U-DA05-WAREHOUSE-ID              PIC X(3).
+             05    U-DA05-COSTUME-ID                PIC X(3).
+             05    UDA05-COSTUME-DATA OCCURS 6 TIMES.
+                   10  UDA05-COSTUME-NAME          PIC X(9).
+                   10  UDA05-COSTUME-SIZE          PIC A.
+                   10  UDA05-COSTUME-TYPE          PIC A.
+                   10  UDA05-QUANTITY-IN-STOCK     PIC 9(3).
+                   10  UDA05-REORDER-PT            PIC 9(3).
+                   10  UDA05-PURCH-PRICE           PIC 99V99.
        FD    SORTED-CH20P4F20
              RECORD CONTAINS 136 CHARACTERS.
        01    SORTED-CH20P4F20-RECORD.
@@ -145,6 +174,19 @@
                    10  SNY30-QUANTITY-IN-STOCK     PIC 9(3).
                    10  SNY30-REORDER-PT            PIC 9(3).
                    10  SNY30-PURCH-PRICE           PIC 99V99.
+       FD    SORTED-DA05P4F20
+             RECORD CONTAINS 136 CHARACTERS.
+       01    SORTED-DA05P4F20-RECORD.
+             05    S-DA05-VENDOR-ID                 PIC X(4).
+             05    S-DA05-WAREHOUSE-ID              PIC X(3).
+             05    S-DA05-COSTUME-ID                PIC X(3).
+             05    SDA05-COSTUME-DATA OCCURS 6 TIMES.
+                   10  SDA05-COSTUME-NAME          PIC X(9).
+                   10  SDA05-COSTUME-SIZE          PIC A.
+                   10  SDA05-COSTUME-TYPE          PIC A.
+                   10  SDA05-QUANTITY-IN-STOCK     PIC 9(3).
+                   10  SDA05-REORDER-PT            PIC 9(3).
+                   10  SDA05-PURCH-PRICE           PIC 99V99.
        SD    SORT-FILE
              RECORD CONTAINS 136 CHARACTERS.
        01    SORT-RECORD.
@@ -178,9 +220,21 @@
        01  REPORT-LINE                  PIC X(70).
 
        FD  ERROR-FILE
-           RECORD CONTAINS 136 CHARACTERS.
+           RECORD CONTAINS 156 CHARACTERS.
+
+       01  ERROR-FILE-RECORD.
+           05  EF-REASON-CODE           PIC X(20).
+           05  EF-RAW-RECORD            PIC X(136).
+
+       FD  REORDER-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
 
-       01  ERROR-FILE-RECORD            PIC X(136).     
+       01  REORDER-LINE                 PIC X(70).
+
+       FD  SUMMARY-EXTRACT
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  SUMMARY-EXTRACT-RECORD       PIC X(80).
 
 
        WORKING-STORAGE SECTION.
@@ -191,6 +245,11 @@
            05  FIRST-RECORD            PIC X(3)     VALUE 'YES'.
            05  FIRST-NAME              PIC X(3)     VALUE 'YES'.
 
+       01  REORDER-VENDOR-PENDING-SW    PIC X        VALUE 'N'.
+           88  REORDER-VENDOR-BANNER-PENDING         VALUE 'Y'.
+       01  REORDER-WAREHOUSE-PENDING-SW PIC X        VALUE 'N'.
+           88  REORDER-WAREHOUSE-BANNER-PENDING      VALUE 'Y'.
+
        01  HOLD-FIELDS.
            05  HF-VENDOR-HOLD          PIC X(4)     VALUE ' '.
            05  HF-WAREHOUSE-HOLD       PIC X(3)     VALUE ' '.
@@ -199,6 +258,19 @@
        01  CONSTANT-FIELDS.
            05  CF-INVALID              PIC X(8)  VALUE 'INVALID-'.
            05  CF-BAD                  PIC X(4)  VALUE 'BAD-'.
+           05  CF-BAD-VENDOR           PIC X(20) VALUE 'BAD VENDOR ID'.
+           05  CF-BAD-WAREHOUSE        PIC X(20)
+                                        VALUE 'BAD WAREHOUSE ID'.
+           05  CF-BAD-COSTUME          PIC X(20)
+                                        VALUE 'BAD COSTUME TYPE/SZ'.
+
+       01  ERROR-COUNTERS.
+           05  EC-BAD-VENDOR           PIC 9(4)  VALUE 0.
+           05  EC-BAD-WAREHOUSE        PIC 9(4)  VALUE 0.
+           05  EC-BAD-COSTUME          PIC 9(4)  VALUE 0.
+
+       01  COSTUME-VALIDATION-SW       PIC X     VALUE 'N'.
+           88  COSTUME-DATA-INVALID              VALUE 'Y'.
 
        01  DETAIL-FIELDS.
            05  DF-CCOST-TOT            PIC 9(5)V99  VALUE 0.
@@ -212,6 +284,10 @@
        01 SUBSCRIPTS.
            05  SUB                     PIC 99       VALUE 1.
 
+       01  PAGE-CONTROL.
+           05  PC-LINE-COUNT           PIC 9(3)     VALUE 0.
+           05  PC-MAX-LINES            PIC 9(3)     VALUE 55.
+
        01  REPORT-FIELDS.
            05  PROPER-SPACING          PIC 9        VALUE 1.
 
@@ -325,11 +401,99 @@
 
        01  GRAND-TOTAL-LINE.
            05                                PIC X(29).
-           05                                PIC X(17) 
+           05                                PIC X(17)
                                       VALUE 'GRAND TOTAL COST:'.
            05                                PIC X(3).
            05    GTL-GRAND-TOTAL             PIC $ZZZ,ZZZ,ZZ9.99.
 
+       01  ERROR-TRAILER-LINE.
+           05                                PIC X(20)
+                                      VALUE 'ERROR SUMMARY TOTALS'.
+           05                                PIC X(5).
+           05                                PIC X(15)
+                                      VALUE 'BAD VENDOR ID: '.
+           05    ET-BAD-VENDOR-CNT           PIC ZZZ9.
+           05                                PIC X(3).
+           05                                PIC X(18)
+                                      VALUE 'BAD WAREHOUSE ID: '.
+           05    ET-BAD-WAREHOUSE-CNT        PIC ZZZ9.
+           05                                PIC X(3).
+           05                                PIC X(21)
+                                      VALUE 'BAD COSTUME TYPE/SZ: '.
+           05    ET-BAD-COSTUME-CNT          PIC ZZZ9.
+
+      ********************SUMMARY EXTRACT SECTION*******************
+       01  SE-EXTRACT-LINE.
+           05    SE-RECORD-TYPE              PIC X(9).
+           05                                PIC X        VALUE ','.
+           05    SE-VENDOR-ID                PIC X(4).
+           05                                PIC X        VALUE ','.
+           05    SE-WAREHOUSE-ID             PIC X(3).
+           05                                PIC X        VALUE ','.
+           05    SE-COSTUME-ID               PIC X(3).
+           05                                PIC X        VALUE ','.
+           05    SE-TOTAL-AMOUNT             PIC 9(9).99.
+
+      ********************REORDER REPORT SECTION*******************
+       01  REORDER-HEADER1.
+           05                                PIC X(33).
+           05                                PIC X(11)
+                           VALUE 'ASHRALS LTD'.
+
+       01  REORDER-HEADER2.
+           05                                PIC X(10).
+           05    RH-DATE.
+                 10    RH-MONTH              PIC 99.
+                 10                          PIC X    VALUE '/'.
+                 10    RH-DAY                PIC 99.
+                 10                          PIC X    VALUE '/'.
+                 10    RH-YEAR               PIC 9(4).
+           05                                PIC X(7).
+           05                                PIC X(25)
+                           VALUE 'REORDER EXCEPTION REPORT'.
+           05                                PIC X(10).
+           05                                PIC A(3) VALUE 'JHS'.
+
+       01  REORDER-VENDOR-HEADER.
+           05                       PIC X(5).
+           05                       PIC X(8) VALUE 'VENDOR: '.
+           05  RVH-VENDOR-NAME      PIC X(13).
+
+       01  REORDER-WAREHOUSE-HEADER.
+           05                       PIC X(2).
+           05                       PIC X(11) VALUE 'WAREHOUSE: '.
+           05  RWH-WAREHOUSE-NAME   PIC X(11).
+
+       01  REORDER-COSTUME-HEADER-1.
+           05                                PIC X(11).
+           05                                PIC A(7) VALUE 'COSTUME'.
+           05                                PIC X(7).
+           05                                PIC A(7) VALUE 'COSTUME'.
+           05                                PIC X(4).
+           05                                PIC A(6) VALUE 'QTY IN'.
+           05                                PIC X(5).
+           05                                PIC A(7) VALUE 'REORDER'.
+
+       01  REORDER-COSTUME-HEADER-2.
+           05                                PIC X(11).
+           05                                PIC A(4) VALUE 'NAME'.
+           05                                PIC X(9).
+           05                                PIC A(4) VALUE 'SIZE'.
+           05                                PIC X(7).
+           05                                PIC A(5) VALUE 'STOCK'.
+           05                                PIC X(8).
+           05                                PIC A(5) VALUE 'POINT'.
+
+       01  REORDER-DETAIL-LINE.
+           05                                PIC X(10).
+           05    RDL-NAME                    PIC A(9).
+           05                                PIC X(5).
+           05    RDL-SIZE                    PIC X(8).
+           05                                PIC X(8).
+           05    RDL-QTY-IN-STOCK            PIC ZZ9.
+           05                                PIC X(7).
+           05    RDL-REORDER-PT              PIC ZZ9.
+
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
@@ -363,28 +527,42 @@
                 ON ASCENDING KEY SORT-COSTUME-DATA
                 USING UNSORTED-NY30P4F20
                 GIVING SORTED-NY30P4F20
-           
+
+           SORT SORT-FILE
+                ON ASCENDING KEY SORT-VENDOR-ID
+                ON ASCENDING KEY SORT-WAREHOUSE-ID
+                ON ASCENDING KEY SORT-COSTUME-ID
+                ON ASCENDING KEY SORT-COSTUME-DATA
+                USING UNSORTED-DA05P4F20
+                GIVING SORTED-DA05P4F20
+
            MERGE SORT-FILE
                 ON ASCENDING KEY SORT-VENDOR-ID
                 ON ASCENDING KEY SORT-WAREHOUSE-ID
                 ON ASCENDING KEY SORT-COSTUME-ID
-                ON ASCENDING KEY SORT-COSTUME-DATA 
-            USING SORTED-CH20P4F20, 
+                ON ASCENDING KEY SORT-COSTUME-DATA
+            USING SORTED-CH20P4F20,
                              SORTED-LA10P4F20,
-            SORTED-NY30P4F20
+            SORTED-NY30P4F20,
+            SORTED-DA05P4F20
             GIVING MERGED-FILE
-            
+
             .
        125-HOUSEKEEPING.
 
            OPEN    INPUT   MERGED-FILE
                    OUTPUT  ERROR-FILE
                    OUTPUT  SUMMARY-REPORT
+                   OUTPUT  REORDER-REPORT
+                   OUTPUT  SUMMARY-EXTRACT
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE
            MOVE RUN-MONTH TO H1-MONTH
            MOVE RUN-DAY   TO H1-DAY
            MOVE RUN-YEAR  TO H1-YEAR
+           MOVE RUN-MONTH TO RH-MONTH
+           MOVE RUN-DAY   TO RH-DAY
+           MOVE RUN-YEAR  TO RH-YEAR
 
            MOVE 1 TO PROPER-SPACING
        .
@@ -403,11 +581,14 @@
                                 PERFORM 275-PROCESS-RTN
                               WHEN 'NY30'
                                 PERFORM 275-PROCESS-RTN
+                              WHEN 'DA05'
+                                PERFORM 275-PROCESS-RTN
                               WHEN OTHER
-                                 MOVE MERGED-RECORD
-                                 TO ERROR-FILE-RECORD
+                                 MOVE CF-BAD-VENDOR TO EF-REASON-CODE
+                                 MOVE MERGED-RECORD TO EF-RAW-RECORD
                                  WRITE ERROR-FILE-RECORD
                                  AFTER ADVANCING 1 LINE
+                                 ADD 1 TO EC-BAD-VENDOR
                             END-EVALUATE
 
                   END-READ
@@ -419,10 +600,16 @@
              WRITE REPORT-LINE FROM REPORT-HEADER1
                    AFTER ADVANCING PAGE
              MOVE 1 TO PROPER-SPACING
+             MOVE 0 TO PC-LINE-COUNT
 
              WRITE REPORT-LINE FROM REPORT-HEADER2
                    AFTER ADVANCING PROPER-SPACING
              MOVE 3 TO PROPER-SPACING
+
+             WRITE REORDER-LINE FROM REORDER-HEADER1
+                   AFTER ADVANCING PAGE
+             WRITE REORDER-LINE FROM REORDER-HEADER2
+                   AFTER ADVANCING 1 LINE
        .
        200-VENDOR-HEADER.
            PERFORM 175-REPORT-HEADERS
@@ -430,6 +617,8 @@
            MOVE VENDOR-HEADER TO REPORT-LINE
            PERFORM 450-WRITE-A-LINE
            MOVE 2 TO PROPER-SPACING
+
+           MOVE 'Y' TO REORDER-VENDOR-PENDING-SW
        .
 
        225-WAREHOUSE-HEADER.
@@ -438,6 +627,8 @@
            MOVE WAREHOUSE-HEADER TO REPORT-LINE
            PERFORM 450-WRITE-A-LINE
            MOVE 3 TO PROPER-SPACING
+
+           MOVE 'Y' TO REORDER-WAREHOUSE-PENDING-SW
        .
 
        250-COSTUME-HEADER.
@@ -482,8 +673,43 @@
  
          .
 
+       290-CHECK-REORDER-POINT.
+
+           IF M-QUANTITY-IN-STOCK(SUB) IS NUMERIC AND
+                M-REORDER-PT(SUB) IS NUMERIC
+               IF M-QUANTITY-IN-STOCK(SUB) <= M-REORDER-PT(SUB)
+                   PERFORM 292-WRITE-PENDING-REORDER-BANNERS
+                   MOVE M-COSTUME-NAME(SUB)     TO RDL-NAME
+                   MOVE DL-SIZE                 TO RDL-SIZE
+                   MOVE M-QUANTITY-IN-STOCK(SUB) TO RDL-QTY-IN-STOCK
+                   MOVE M-REORDER-PT(SUB)       TO RDL-REORDER-PT
+                   MOVE REORDER-DETAIL-LINE     TO REORDER-LINE
+                   WRITE REORDER-LINE AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF
+       .
+
+       292-WRITE-PENDING-REORDER-BANNERS.
+           IF REORDER-VENDOR-BANNER-PENDING
+               MOVE REORDER-VENDOR-HEADER TO REORDER-LINE
+               WRITE REORDER-LINE AFTER ADVANCING 2 LINES
+               MOVE 'N' TO REORDER-VENDOR-PENDING-SW
+           END-IF
+           IF REORDER-WAREHOUSE-BANNER-PENDING
+               MOVE REORDER-WAREHOUSE-HEADER TO REORDER-LINE
+               WRITE REORDER-LINE AFTER ADVANCING 3 LINES
+               MOVE REORDER-COSTUME-HEADER-1 TO REORDER-LINE
+               WRITE REORDER-LINE AFTER ADVANCING 1 LINE
+               MOVE REORDER-COSTUME-HEADER-2 TO REORDER-LINE
+               WRITE REORDER-LINE AFTER ADVANCING 2 LINES
+               MOVE 'N' TO REORDER-WAREHOUSE-PENDING-SW
+           END-IF
+       .
+
        300-TRAVERSE-ARRAY.
 
+           MOVE 'N' TO COSTUME-VALIDATION-SW
+
            EVALUATE TRUE
                WHEN FIRST-NAME = 'YES'
                    MOVE 'NO' TO FIRST-NAME
@@ -499,27 +725,37 @@
                    MOVE 'ADULT' TO DL-TYPE
                WHEN 'C'
                    MOVE 'CHILD' TO DL-TYPE
-               WHEN OTHER 
-                   STRING 
+               WHEN OTHER
+                   STRING
                    CF-BAD DELIMITED BY SIZE
                    M-COSTUME-TYPE(SUB) DELIMITED BY SIZE
                     INTO DL-TYPE
-                  END-STRING 
+                  END-STRING
+                  MOVE 'Y' TO COSTUME-VALIDATION-SW
            END-EVALUATE
 
            SET COSTUME-SIZE-INDEX TO 1
            SEARCH COSTUME-ITEM
-             AT END MOVE 'ERROR' TO DL-SIZE 
+             AT END MOVE 'ERROR' TO DL-SIZE
+                    MOVE 'Y' TO COSTUME-VALIDATION-SW
              WHEN M-COSTUME-SIZE(SUB) = 'L'
-                MOVE L(COSTUME-SIZE-INDEX) TO DL-SIZE 
+                MOVE L(COSTUME-SIZE-INDEX) TO DL-SIZE
              WHEN M-COSTUME-SIZE(SUB) = 'S'
-                MOVE S(COSTUME-SIZE-INDEX) TO DL-SIZE 
+                MOVE S(COSTUME-SIZE-INDEX) TO DL-SIZE
              WHEN M-COSTUME-SIZE(SUB) = 'M'
-                MOVE M(COSTUME-SIZE-INDEX) TO DL-SIZE 
+                MOVE M(COSTUME-SIZE-INDEX) TO DL-SIZE
              WHEN M-COSTUME-SIZE(SUB) = 'P'
-                MOVE P(COSTUME-SIZE-INDEX) TO DL-SIZE 
+                MOVE P(COSTUME-SIZE-INDEX) TO DL-SIZE
            END-SEARCH
 
+           IF COSTUME-DATA-INVALID
+               MOVE CF-BAD-COSTUME TO EF-REASON-CODE
+               MOVE MERGED-RECORD  TO EF-RAW-RECORD
+               WRITE ERROR-FILE-RECORD
+               AFTER ADVANCING 1 LINE
+               ADD 1 TO EC-BAD-COSTUME
+           END-IF
+
            IF M-QUANTITY-IN-STOCK(SUB) IS NUMERIC AND
                 M-PURCH-PRICE(SUB) IS NUMERIC
                 MOVE M-QUANTITY-IN-STOCK(SUB) TO DL-QTY-IN-STOCK
@@ -531,33 +767,60 @@
                 MOVE 0 TO DL-TOTAL-COST
            END-IF
 
+           PERFORM 290-CHECK-REORDER-POINT
+
            ADD DF-CCOST-TOT TO TF-COSTUME-TOT
            MOVE ZEROS TO DF-CCOST-TOT
 
+           PERFORM 295-CHECK-PAGE-OVERFLOW
+
            MOVE DETAIL-LINE TO REPORT-LINE
            PERFORM 450-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
        .
 
+       295-CHECK-PAGE-OVERFLOW.
+           IF PC-LINE-COUNT >= PC-MAX-LINES
+               WRITE REPORT-LINE FROM REPORT-HEADER1
+                   AFTER ADVANCING PAGE
+               WRITE REPORT-LINE FROM REPORT-HEADER2
+                   AFTER ADVANCING 1 LINE
+               MOVE COSTUME-HEADER-1 TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+               MOVE COSTUME-HEADER-2 TO REPORT-LINE
+               WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+               MOVE 0 TO PC-LINE-COUNT
+               MOVE 2 TO PROPER-SPACING
+           END-IF
+       .
+
        325-VENDOR-NAME.
          EVALUATE TRUE
             WHEN M-VENDOR-ID = 'CH20'
                   MOVE 'CHICAGO' TO VH-VENDOR-NAME
                                     VTL-VENDOR-NAME
+                                    RVH-VENDOR-NAME
             WHEN M-VENDOR-ID = 'LA10'
                  MOVE 'LOS ANGELES' TO VH-VENDOR-NAME
                                        VTL-VENDOR-NAME
+                                       RVH-VENDOR-NAME
             WHEN M-VENDOR-ID = 'NY30'
                  MOVE 'NEW YORK CITY' TO VH-VENDOR-NAME
                                          VTL-VENDOR-NAME
+                                         RVH-VENDOR-NAME
+            WHEN M-VENDOR-ID = 'DA05'
+                 MOVE 'DALLAS' TO VH-VENDOR-NAME
+                                  VTL-VENDOR-NAME
+                                  RVH-VENDOR-NAME
             WHEN OTHER
-                  STRING 
+                  STRING
                    CF-INVALID DELIMITED BY SIZE
                    M-VENDOR-ID DELIMITED BY SIZE
                     INTO VH-VENDOR-NAME
                   END-STRING
 
                  MOVE VH-VENDOR-NAME TO VTL-VENDOR-NAME
+                                        RVH-VENDOR-NAME
          END-EVALUATE
        .
 
@@ -566,14 +829,21 @@
             WHEN M-WAREHOUSE-ID = 'BHM'
                   MOVE 'BIRMINGHAM' TO WH-WAREHOUSE-NAME
                                        WTL-WAREHOUSE-NAME
+                                       RWH-WAREHOUSE-NAME
             WHEN M-WAREHOUSE-ID = 'HUN'
                  MOVE 'HUNTSVILLE'  TO WH-WAREHOUSE-NAME
                                        WTL-WAREHOUSE-NAME
+                                       RWH-WAREHOUSE-NAME
+            WHEN M-WAREHOUSE-ID = 'DAL'
+                 MOVE 'DALLAS'      TO WH-WAREHOUSE-NAME
+                                       WTL-WAREHOUSE-NAME
+                                       RWH-WAREHOUSE-NAME
             WHEN OTHER
-                  MOVE MERGED-RECORD
-                  TO ERROR-FILE-RECORD
+                  MOVE CF-BAD-WAREHOUSE TO EF-REASON-CODE
+                  MOVE MERGED-RECORD    TO EF-RAW-RECORD
                   WRITE ERROR-FILE-RECORD
                   AFTER ADVANCING 1 LINE
+                  ADD 1 TO EC-BAD-WAREHOUSE
 
          END-EVALUATE
        .
@@ -583,6 +853,14 @@
            PERFORM 400-WAREHOUSE-INTERMEDIATE-BREAK
 
            MOVE TF-VENDOR-TOT TO VTL-VENDOR-TOTAL
+
+           MOVE 'VENDOR'   TO SE-RECORD-TYPE
+           MOVE HF-VENDOR-HOLD TO SE-VENDOR-ID
+           MOVE SPACES         TO SE-WAREHOUSE-ID
+           MOVE SPACES         TO SE-COSTUME-ID
+           MOVE TF-VENDOR-TOT  TO SE-TOTAL-AMOUNT
+           PERFORM 480-WRITE-SUMMARY-EXTRACT
+
            ADD TF-VENDOR-TOT  TO TF-GRAND-TOT
            MOVE ZERO TO TF-VENDOR-TOT
 
@@ -597,6 +875,14 @@
            PERFORM 425-COSTUME-MINOR-BREAK
 
            MOVE TF-WAREHOUSE-TOT TO WTL-WAREHOUSE-TOTAL
+
+           MOVE 'WAREHOUSE' TO SE-RECORD-TYPE
+           MOVE HF-VENDOR-HOLD    TO SE-VENDOR-ID
+           MOVE HF-WAREHOUSE-HOLD TO SE-WAREHOUSE-ID
+           MOVE SPACES            TO SE-COSTUME-ID
+           MOVE TF-WAREHOUSE-TOT  TO SE-TOTAL-AMOUNT
+           PERFORM 480-WRITE-SUMMARY-EXTRACT
+
            ADD TF-WAREHOUSE-TOT  TO TF-VENDOR-TOT
 
            MOVE ZERO TO TF-WAREHOUSE-TOT
@@ -610,6 +896,14 @@
 
        425-COSTUME-MINOR-BREAK.
            MOVE TF-COSTUME-TOT TO CTL-COSTUME-TOTAL
+
+           MOVE 'COSTUME'    TO SE-RECORD-TYPE
+           MOVE HF-VENDOR-HOLD    TO SE-VENDOR-ID
+           MOVE HF-WAREHOUSE-HOLD TO SE-WAREHOUSE-ID
+           MOVE HF-COSTUME-HOLD   TO SE-COSTUME-ID
+           MOVE TF-COSTUME-TOT    TO SE-TOTAL-AMOUNT
+           PERFORM 480-WRITE-SUMMARY-EXTRACT
+
            ADD TF-COSTUME-TOT  TO TF-WAREHOUSE-TOT
            MOVE ZERO TO TF-COSTUME-TOT
 
@@ -625,19 +919,42 @@
        450-WRITE-A-LINE.
            WRITE REPORT-LINE
                AFTER ADVANCING PROPER-SPACING
+           ADD PROPER-SPACING TO PC-LINE-COUNT
        .
 
        475-END-OF-JOB-ROUTINE.
            PERFORM 375-VENDOR-MAJOR-BREAK
- 
+
            MOVE TF-GRAND-TOT TO GTL-GRAND-TOTAL
            MOVE GRAND-TOTAL-LINE TO REPORT-LINE
            PERFORM 450-WRITE-A-LINE
+
+           MOVE 'GRAND'   TO SE-RECORD-TYPE
+           MOVE SPACES        TO SE-VENDOR-ID
+           MOVE SPACES        TO SE-WAREHOUSE-ID
+           MOVE SPACES        TO SE-COSTUME-ID
+           MOVE TF-GRAND-TOT  TO SE-TOTAL-AMOUNT
+           PERFORM 480-WRITE-SUMMARY-EXTRACT
+
+           MOVE EC-BAD-VENDOR    TO ET-BAD-VENDOR-CNT
+           MOVE EC-BAD-WAREHOUSE TO ET-BAD-WAREHOUSE-CNT
+           MOVE EC-BAD-COSTUME   TO ET-BAD-COSTUME-CNT
+           MOVE SPACES           TO EF-REASON-CODE
+           MOVE ERROR-TRAILER-LINE TO EF-RAW-RECORD
+           WRITE ERROR-FILE-RECORD
+               AFTER ADVANCING 2 LINES
+       .
+
+       480-WRITE-SUMMARY-EXTRACT.
+           MOVE SE-EXTRACT-LINE TO SUMMARY-EXTRACT-RECORD
+           WRITE SUMMARY-EXTRACT-RECORD
        .
 
        500-CLOSE-ROUTINE.
               CLOSE    MERGED-FILE
-              CLOSE    ERROR-FILE 
+              CLOSE    ERROR-FILE
               CLOSE    SUMMARY-REPORT
+              CLOSE    REORDER-REPORT
+              CLOSE    SUMMARY-EXTRACT
               STOP RUN
        .
