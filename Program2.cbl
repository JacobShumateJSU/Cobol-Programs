@@ -17,9 +17,31 @@
 
      
 
-           SELECT REPORT-FILE 
+           SELECT REPORT-FILE
              ASSIGN TO PRINTER 'OUTPUT.TXT'.
 
+           SELECT CUSTOMER-MASTER
+               ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUST-MASTER-STATUS.
+
+           SELECT PRODUCT-MASTER
+               ASSIGN TO 'PRODMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PROD-ID
+               FILE STATUS IS WS-PROD-MASTER-STATUS.
+
+           SELECT ERROR-FILE
+               ASSIGN TO PRINTER 'PR2ERR.TXT'.
+
+           SELECT RESTART-FILE
+               ASSIGN TO 'PROGRAM2-RESTART.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -37,9 +59,59 @@
        FD    REPORT-FILE.
        01    REPORT-LINE    PIC X(80).
 
+       FD    CUSTOMER-MASTER.
+       01    CUSTOMER-MASTER-RECORD.
+             05  CM-CUSTOMER-ID              PIC 9(5).
+             05  CM-CUSTOMER-NAME            PIC X(25).
+
+       FD    PRODUCT-MASTER.
+       01    PRODUCT-MASTER-RECORD.
+             05  PM-PROD-ID                  PIC X(3).
+             05  PM-PROD-NAME                PIC X(14).
+
+       FD    ERROR-FILE.
+       01    ERROR-LINE                      PIC X(80).
+
+       FD    RESTART-FILE.
+       01    RESTART-RECORD.
+             05  RF-CUSTOMER-ID-HOLD         PIC 9(5).
+             05  RF-GTL-QUANTITY-SOLD        PIC 9(4).
+             05  RF-GTL-SALES-VALUE          PIC 9(7)V99.
+             05  RF-INPROG-CUSTOMER-ID       PIC 9(5).
+             05  RF-INPROG-LINE-COUNT        PIC 9(4).
+             05  RF-INPROG-QTY-TOTAL         PIC 9(4).
+             05  RF-INPROG-SVALUE-TOTAL      PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
        01    WS-WORK-AREAS.
              05    ARE-THERE-MORE-RECORDS    PIC X(3) VALUE 'YES'.
+             05    WS-CUST-MASTER-STATUS     PIC X(2) VALUE '00'.
+             05    WS-PROD-MASTER-STATUS     PIC X(2) VALUE '00'.
+             05    WS-RESOLVED-PROD-NAME     PIC X(14).
+             05    WS-RESTART-STATUS         PIC X(2) VALUE '00'.
+
+       01  RESTART-CONTROL.
+           05  RESTART-READ-SWITCH         PIC X       VALUE 'Y'.
+               88  NO-MORE-RESTART-DATA                VALUE 'N'.
+           05  RESTART-AVAILABLE           PIC X       VALUE 'N'.
+               88  RESTART-DATA-FOUND                  VALUE 'Y'.
+           05  RESTART-SKIP-MODE           PIC X       VALUE 'N'.
+               88  SKIPPING-PROCESSED-RECORDS          VALUE 'Y'.
+           05  RESTART-BREAK-SUPPRESSED    PIC X       VALUE 'N'.
+               88  SUPPRESS-NEXT-BREAK                 VALUE 'Y'.
+           05  RESTART-PARTIAL-SW          PIC X       VALUE 'N'.
+               88  RESTART-PARTIAL-GROUP               VALUE 'Y'.
+           05  GROUP-PENDING-SW            PIC X       VALUE 'N'.
+               88  GROUP-TOTALS-PENDING                VALUE 'Y'.
+           05  PRIOR-CUSTOMER-ID-HOLD      PIC 9(5)    VALUE 0.
+           05  WS-RESTART-CUSTOMER-HOLD    PIC 9(5)    VALUE 0.
+           05  WS-RESTART-QTY-SOLD         PIC 9(4)    VALUE 0.
+           05  WS-RESTART-SALES-VALUE      PIC 9(7)V99 VALUE 0.
+           05  WS-RESTART-INPROG-CUSTOMER  PIC 9(5)    VALUE 0.
+           05  WS-RESTART-INPROG-COUNT     PIC 9(4)    VALUE 0.
+           05  WS-RESTART-INPROG-QTY       PIC 9(4)    VALUE 0.
+           05  WS-RESTART-INPROG-SVALUE    PIC 9(6)V99 VALUE 0.
+           05  RESTART-LINES-TO-SKIP       PIC 9(4)    VALUE 0.
 
        01  WS-CURRENT-DATE.
            05  WS-YEAR                     PIC 99.
@@ -55,11 +127,27 @@
            05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
            05  CUSTOMER-ID-HOLD            PIC 9(5).
            05  FIRST-GROUP-LINE                        VALUE 'YES'.
+           05  CUSTOMER-STATUS-FLAG        PIC X       VALUE 'N'.
+               88  CUSTOMER-FOUND                      VALUE 'Y'.
+               88  CUSTOMER-NOT-FOUND                  VALUE 'N'.
+           05  PRODUCT-STATUS-FLAG         PIC X       VALUE 'N'.
+               88  PRODUCT-FOUND                       VALUE 'Y'.
+               88  PRODUCT-NOT-FOUND                   VALUE 'N'.
+      *
+       01  EXCEPTION-LINE.
+           05  EX-REASON                   PIC X(20).
+           05                              PIC X(2) VALUE SPACES.
+           05  EX-CUSTOMER-ID              PIC 9(5).
+           05                              PIC X(2) VALUE SPACES.
+           05  EX-PROD-ID                  PIC X(3).
+           05                              PIC X(2) VALUE SPACES.
+           05  EX-DETAIL                   PIC X(44).
       *
        01 CALC-FIELDS.
            05  CALC-QTY-SOLD-TOTAL           PIC 9(4).
            05  CALC-SVALUE                   PIC 9(6)V99.
            05  CALC-SVALUE-TOTAL             PIC 9(6)V99.
+           05  GROUP-LINE-COUNT              PIC 9(4)    VALUE 0.
        01 TOTAL-FIELDS.
            05  GTL-QUANTITY-SOLD           PIC 9(4).
            05  GTL-SALES-VALUE             PIC 9(7)V99.
@@ -139,7 +227,9 @@
       *
        100-PRINT-REPORT.
            PERFORM 200-HSKPING-ROUTINE
-           PERFORM 300-COLUMN-HEADERS
+           IF NOT RESTART-DATA-FOUND
+               PERFORM 300-COLUMN-HEADERS
+           END-IF
            PERFORM 400-READ-FILE
            PERFORM 800-END-OF-JOB-ROUTINE
            PERFORM 900-FINAL-ROUTINE
@@ -147,13 +237,82 @@
 
        200-HSKPING-ROUTINE.
            OPEN INPUT  INPUT-FILE
-                OUTPUT REPORT-FILE
+                        CUSTOMER-MASTER
+                        PRODUCT-MASTER
+           IF WS-CUST-MASTER-STATUS NOT = '00'
+               DISPLAY 'CUSTOMER-MASTER OPEN FAILED, STATUS='
+                       WS-CUST-MASTER-STATUS
+               STOP RUN
+           END-IF
+           IF WS-PROD-MASTER-STATUS NOT = '00'
+               DISPLAY 'PRODUCT-MASTER OPEN FAILED, STATUS='
+                       WS-PROD-MASTER-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 150-CHECK-RESTART
+           IF RESTART-DATA-FOUND
+               OPEN EXTEND REPORT-FILE
+                           ERROR-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+                           ERROR-FILE
+           END-IF
            ACCEPT WS-CURRENT-DATE FROM DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
        .
 
+       150-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '00'
+               PERFORM UNTIL NO-MORE-RESTART-DATA
+                   READ RESTART-FILE
+                       AT END
+                           MOVE 'N' TO RESTART-READ-SWITCH
+                       NOT AT END
+                           MOVE RF-CUSTOMER-ID-HOLD TO
+                               WS-RESTART-CUSTOMER-HOLD
+                           MOVE RF-GTL-QUANTITY-SOLD TO
+                               WS-RESTART-QTY-SOLD
+                           MOVE RF-GTL-SALES-VALUE TO
+                               WS-RESTART-SALES-VALUE
+                           MOVE RF-INPROG-CUSTOMER-ID TO
+                               WS-RESTART-INPROG-CUSTOMER
+                           MOVE RF-INPROG-LINE-COUNT TO
+                               WS-RESTART-INPROG-COUNT
+                           MOVE RF-INPROG-QTY-TOTAL TO
+                               WS-RESTART-INPROG-QTY
+                           MOVE RF-INPROG-SVALUE-TOTAL TO
+                               WS-RESTART-INPROG-SVALUE
+                           MOVE 'Y' TO RESTART-AVAILABLE
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF
+           OPEN OUTPUT RESTART-FILE
+           IF RESTART-DATA-FOUND
+               MOVE WS-RESTART-CUSTOMER-HOLD TO CUSTOMER-ID-HOLD
+               MOVE WS-RESTART-CUSTOMER-HOLD TO PRIOR-CUSTOMER-ID-HOLD
+               MOVE WS-RESTART-QTY-SOLD TO GTL-QUANTITY-SOLD
+               MOVE WS-RESTART-SALES-VALUE TO GTL-SALES-VALUE
+               MOVE 'NO' TO FIRST-RECORD
+               MOVE 'Y' TO RESTART-SKIP-MODE
+               IF WS-RESTART-INPROG-CUSTOMER NOT = 0
+                   MOVE 'Y' TO RESTART-PARTIAL-SW
+                   MOVE WS-RESTART-INPROG-CUSTOMER TO CUSTOMER-ID-HOLD
+                   MOVE WS-RESTART-INPROG-COUNT TO RESTART-LINES-TO-SKIP
+                   MOVE WS-RESTART-INPROG-QTY TO CALC-QTY-SOLD-TOTAL
+                   MOVE WS-RESTART-INPROG-SVALUE TO CALC-SVALUE-TOTAL
+                   MOVE WS-RESTART-INPROG-COUNT TO GROUP-LINE-COUNT
+                   MOVE 'NO' TO FIRST-GROUP-LINE
+                   MOVE 'Y' TO GROUP-PENDING-SW
+               ELSE
+                   MOVE 'Y' TO RESTART-BREAK-SUPPRESSED
+               END-IF
+           END-IF
+       .
+
 
        300-COLUMN-HEADERS.
 
@@ -180,26 +339,124 @@
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 500-PROCESS-RECORD
+                       PERFORM 455-CHECK-SKIP-RESTART
+                       IF NOT SKIPPING-PROCESSED-RECORDS
+                           PERFORM 450-VALIDATE-CUSTOMER
+                           IF CUSTOMER-FOUND
+                               PERFORM 470-VALIDATE-PRODUCT
+                               IF PRODUCT-FOUND
+                                   PERFORM 500-PROCESS-RECORD
+                               ELSE
+                                   PERFORM 480-WRITE-PRODUCT-ERROR
+                               END-IF
+                           ELSE
+                               PERFORM 460-WRITE-CUSTOMER-ERROR
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
        .
 
+       455-CHECK-SKIP-RESTART.
+           IF SKIPPING-PROCESSED-RECORDS
+               IF CUSTOMER-ID > CUSTOMER-ID-HOLD
+                   MOVE 'N' TO RESTART-SKIP-MODE
+               ELSE
+                   IF RESTART-PARTIAL-GROUP
+                      AND CUSTOMER-ID = CUSTOMER-ID-HOLD
+                       IF RESTART-LINES-TO-SKIP > 0
+                           SUBTRACT 1 FROM RESTART-LINES-TO-SKIP
+                       ELSE
+                           MOVE 'N' TO RESTART-SKIP-MODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       .
+
+       450-VALIDATE-CUSTOMER.
+           MOVE CUSTOMER-ID TO CM-CUSTOMER-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET CUSTOMER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET CUSTOMER-FOUND TO TRUE
+           END-READ
+       .
+
+       460-WRITE-CUSTOMER-ERROR.
+           MOVE SPACES TO EXCEPTION-LINE
+           MOVE 'CUSTOMER NOT FOUND' TO EX-REASON
+           MOVE CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO EX-DETAIL
+           MOVE EXCEPTION-LINE TO ERROR-LINE
+           WRITE ERROR-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
+       470-VALIDATE-PRODUCT.
+           MOVE PROD-ID TO PM-PROD-ID
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   SET PRODUCT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET PRODUCT-FOUND TO TRUE
+                   MOVE PM-PROD-NAME TO WS-RESOLVED-PROD-NAME
+                   IF PROD-NAME NOT = PM-PROD-NAME
+                       PERFORM 475-WRITE-PRODUCT-MISMATCH
+                   END-IF
+           END-READ
+       .
+
+       475-WRITE-PRODUCT-MISMATCH.
+           MOVE SPACES TO EXCEPTION-LINE
+           MOVE 'PRODUCT NAME MISMATCH' TO EX-REASON
+           MOVE CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE PROD-ID TO EX-PROD-ID
+           STRING 'EXTRACT=' DELIMITED BY SIZE
+                  PROD-NAME DELIMITED BY SIZE
+                  ' MASTER=' DELIMITED BY SIZE
+                  PM-PROD-NAME DELIMITED BY SIZE
+               INTO EX-DETAIL
+           END-STRING
+           MOVE EXCEPTION-LINE TO ERROR-LINE
+           WRITE ERROR-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
+       480-WRITE-PRODUCT-ERROR.
+           MOVE SPACES TO EXCEPTION-LINE
+           MOVE 'PRODUCT NOT FOUND' TO EX-REASON
+           MOVE CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE PROD-ID TO EX-PROD-ID
+           MOVE PROD-NAME TO EX-DETAIL
+           MOVE EXCEPTION-LINE TO ERROR-LINE
+           WRITE ERROR-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
        500-PROCESS-RECORD.
            IF FIRST-RECORD = 'YES'
                   MOVE CUSTOMER-ID TO CUSTOMER-ID-HOLD
-                  MOVE 'NO' TO FIRST-RECORD 
-           ELSE 
+                  MOVE 'NO' TO FIRST-RECORD
+           ELSE
               IF CUSTOMER-ID NOT = CUSTOMER-ID-HOLD
               MOVE 'YES' TO FIRST-GROUP-LINE
-              PERFORM 700-CONTROL-BREAK
-              END-IF 
+              IF SUPPRESS-NEXT-BREAK
+                  MOVE CUSTOMER-ID TO CUSTOMER-ID-HOLD
+                  MOVE 'N' TO RESTART-BREAK-SUPPRESSED
+                  MOVE 0 TO GROUP-LINE-COUNT
+              ELSE
+                  PERFORM 700-CONTROL-BREAK
+              END-IF
+              END-IF
            END-IF
+           MOVE 'Y' TO GROUP-PENDING-SW
            IF FIRST-GROUP-LINE = 'YES'
-                  MOVE CUSTOMER-NAME TO DL-CUSTOMER-NAME
+                  MOVE CM-CUSTOMER-NAME TO DL-CUSTOMER-NAME
                   MOVE PROD-ID TO DL-PROD-ID
-                  MOVE PROD-NAME TO DL-PROD-NAME
+                  MOVE WS-RESOLVED-PROD-NAME TO DL-PROD-NAME
                   MOVE QTY-SOLD TO DL-QTY-SOLD
                   ADD QTY-SOLD TO CALC-QTY-SOLD-TOTAL
                   MOVE CALC-QTY-SOLD-TOTAL TO QTY-SOLD-TOTAL
@@ -211,10 +468,12 @@
                   MOVE 'NO' TO FIRST-GROUP-LINE
                   PERFORM 600-WRITE-A-LINE
                   MOVE 1 TO PROPER-SPACING
-            ELSE 
+                  ADD 1 TO GROUP-LINE-COUNT
+                  PERFORM 760-WRITE-LINE-CHECKPOINT
+            ELSE
                   MOVE '        ' TO DL-CUSTOMER-NAME
                   MOVE PROD-ID TO DL-PROD-ID
-                  MOVE PROD-NAME TO DL-PROD-NAME
+                  MOVE WS-RESOLVED-PROD-NAME TO DL-PROD-NAME
                   MOVE QTY-SOLD TO DL-QTY-SOLD
                   ADD QTY-SOLD TO CALC-QTY-SOLD-TOTAL
                   MOVE CALC-QTY-SOLD-TOTAL TO QTY-SOLD-TOTAL
@@ -225,6 +484,8 @@
                   MOVE DETAIL-LINE TO REPORT-LINE
                   PERFORM 600-WRITE-A-LINE
                   MOVE 1 TO PROPER-SPACING
+                  ADD 1 TO GROUP-LINE-COUNT
+                  PERFORM 760-WRITE-LINE-CHECKPOINT
         .
 
        600-WRITE-A-LINE.
@@ -232,6 +493,7 @@
                AFTER ADVANCING PROPER-SPACING
            .
        700-CONTROL-BREAK.
+           MOVE CUSTOMER-ID-HOLD TO PRIOR-CUSTOMER-ID-HOLD
            MOVE CUSTOMER-ID TO CUSTOMER-ID-HOLD
            WRITE REPORT-LINE FROM GROUP-TOTAL-LINE
                AFTER ADVANCING 2 LINES
@@ -239,10 +501,38 @@
            ADD CALC-SVALUE-TOTAL TO GTL-SALES-VALUE
            MOVE 0 TO CALC-QTY-SOLD-TOTAL
            MOVE 0 TO CALC-SVALUE-TOTAL
+           MOVE 0 TO GROUP-LINE-COUNT
+           MOVE 'N' TO GROUP-PENDING-SW
            MOVE 2 TO PROPER-SPACING
+           PERFORM 750-WRITE-CHECKPOINT
+           .
+
+       750-WRITE-CHECKPOINT.
+           MOVE PRIOR-CUSTOMER-ID-HOLD TO RF-CUSTOMER-ID-HOLD
+           MOVE GTL-QUANTITY-SOLD TO RF-GTL-QUANTITY-SOLD
+           MOVE GTL-SALES-VALUE TO RF-GTL-SALES-VALUE
+           MOVE 0 TO RF-INPROG-CUSTOMER-ID
+           MOVE 0 TO RF-INPROG-LINE-COUNT
+           MOVE 0 TO RF-INPROG-QTY-TOTAL
+           MOVE 0 TO RF-INPROG-SVALUE-TOTAL
+           WRITE RESTART-RECORD
            .
+
+       760-WRITE-LINE-CHECKPOINT.
+           MOVE PRIOR-CUSTOMER-ID-HOLD TO RF-CUSTOMER-ID-HOLD
+           MOVE GTL-QUANTITY-SOLD TO RF-GTL-QUANTITY-SOLD
+           MOVE GTL-SALES-VALUE TO RF-GTL-SALES-VALUE
+           MOVE CUSTOMER-ID-HOLD TO RF-INPROG-CUSTOMER-ID
+           MOVE GROUP-LINE-COUNT TO RF-INPROG-LINE-COUNT
+           MOVE CALC-QTY-SOLD-TOTAL TO RF-INPROG-QTY-TOTAL
+           MOVE CALC-SVALUE-TOTAL TO RF-INPROG-SVALUE-TOTAL
+           WRITE RESTART-RECORD
+           .
+
        800-END-OF-JOB-ROUTINE.
-           PERFORM 700-CONTROL-BREAK
+           IF GROUP-TOTALS-PENDING
+               PERFORM 700-CONTROL-BREAK
+           END-IF
            MOVE GTL-QUANTITY-SOLD TO GTL-LINE-QUANTITY-SOLD
            MOVE GTL-QS-LINE TO REPORT-LINE
            MOVE 3 TO PROPER-SPACING
@@ -255,5 +545,11 @@
        900-FINAL-ROUTINE.
            CLOSE INPUT-FILE
                  REPORT-FILE
+                 CUSTOMER-MASTER
+                 PRODUCT-MASTER
+                 ERROR-FILE
+                 RESTART-FILE
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
             STOP RUN
             .
