@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM3.
+       AUTHOR. JACOB SHUMATE.
+      ****************************************************************
+      *This program creates a best-sellers ranking report for
+      *ASHRALS LTD, accumulating QTY-SOLD and extended sales value
+      *by PROD-ID off the same PR2FA20.TXT extract used by PROGRAM2,
+      *and printing the products highest-to-lowest by sales value.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE
+               ASSIGN TO 'PR2FA20.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUCT-MASTER
+               ASSIGN TO 'PRODMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PROD-ID
+               FILE STATUS IS WS-PROD-MASTER-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'OUTPUT3.TXT'.
+
+           SELECT ERROR-FILE
+               ASSIGN TO PRINTER 'PR3ERR.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD    INPUT-FILE.
+
+       01    INPUT-REC.
+         05  CUSTOMER-ID                 PIC 9(5).
+         05  CUSTOMER-NAME               PIC X(25).
+         05  PROD-ID                     PIC X(3).
+         05                              PIC X(5).
+         05  PROD-NAME                   PIC X(14).
+         05  QTY-SOLD                    PIC 9(3).
+         05  COST-PER-ITEM               PIC 999V99.
+
+       FD    PRODUCT-MASTER.
+       01    PRODUCT-MASTER-RECORD.
+             05  PM-PROD-ID                  PIC X(3).
+             05  PM-PROD-NAME                PIC X(14).
+
+       FD    REPORT-FILE.
+       01    REPORT-LINE    PIC X(80).
+
+       FD    ERROR-FILE.
+       01    ERROR-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01    WS-WORK-AREAS.
+             05    WS-PROD-MASTER-STATUS     PIC X(2) VALUE '00'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC 9       VALUE 1.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE ' '.
+               88 NO-MORE-DATA                         VALUE 'N'.
+               88 MORE-RECORDS                         VALUE 'Y'.
+           05  PROD-FOUND-SW               PIC X       VALUE 'N'.
+               88  PROD-FOUND-IN-TABLE                 VALUE 'Y'.
+               88  PROD-NOT-FOUND-IN-TABLE              VALUE 'N'.
+           05  PRODUCT-STATUS-FLAG         PIC X       VALUE 'N'.
+               88  PRODUCT-FOUND                       VALUE 'Y'.
+               88  PRODUCT-NOT-FOUND                   VALUE 'N'.
+      *
+       01  CALC-FIELDS.
+           05  CALC-SVALUE                 PIC 9(6)V99.
+
+       01  EXCEPTION-LINE.
+           05  EX-REASON                   PIC X(20).
+           05                              PIC X(2) VALUE SPACES.
+           05  EX-PROD-ID                  PIC X(3).
+           05                              PIC X(2) VALUE SPACES.
+           05  EX-DETAIL                   PIC X(14).
+
+       01  SUBSCRIPTS.
+           05  SUB1                        PIC 9(4)    VALUE 1.
+           05  SUB2                        PIC 9(4)    VALUE 1.
+           05  RANK-NUMBER                 PIC 9(4)    VALUE 1.
+
+       01  HOLD-ENTRY.
+           05  HE-PROD-ID                  PIC X(3).
+           05  HE-PROD-NAME                PIC X(14).
+           05  HE-QTY-TOTAL                PIC 9(6).
+           05  HE-SVALUE-TOTAL             PIC 9(8)V99.
+
+      *************************PRODUCT TABLE*******************************
+       01  PROD-TABLE-COUNT                PIC 9(4)    VALUE 0.
+       01  PROD-TABLE.
+           05  PROD-ENTRY OCCURS 200 TIMES.
+               10  PT-PROD-ID              PIC X(3).
+               10  PT-PROD-NAME            PIC X(14).
+               10  PT-QTY-TOTAL            PIC 9(6).
+               10  PT-SVALUE-TOTAL         PIC 9(8)V99.
+
+      *************************OUTPUT AREA********************************
+       01  HEADING-ONE.
+           05                              PIC X(35) VALUE SPACES.
+           05                              PIC X(25) VALUE 'ASHRAL LTD'.
+      *
+       01  HEADING-TWO.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(30) VALUE
+                                        'BEST SELLERS RANKING REPORT'.
+           05 FILLER                       PIC X(8) VALUE SPACES.
+           05                              PIC X(4) VALUE 'JHS'.
+      *
+       01  HEADING-THREE.
+           05  FILLER                      PIC X(5) VALUE SPACES.
+           05                              PIC X(4) VALUE 'RANK'.
+           05 FILLER                       PIC X(5) VALUE SPACES.
+           05                              PIC X(4) VALUE 'PROD'.
+           05 FILLER                       PIC X(6) VALUE SPACES.
+           05                              PIC X(7) VALUE 'PRODUCT'.
+           05 FILLER                       PIC X(9) VALUE SPACES.
+           05                              PIC X(3) VALUE 'QTY'.
+           05 FILLER                       PIC X(9) VALUE SPACES.
+           05                              PIC X(5) VALUE 'SALES'.
+      *
+       01  HEADING-FOUR.
+           05  FILLER                      PIC X(14) VALUE SPACES.
+           05                              PIC X(2) VALUE 'ID'.
+           05 FILLER                       PIC X(7) VALUE SPACES.
+           05                              PIC X(4) VALUE 'NAME'.
+           05 FILLER                       PIC X(9) VALUE SPACES.
+           05                              PIC X(4) VALUE 'SOLD'.
+           05 FILLER                       PIC X(8) VALUE SPACES.
+           05                              PIC X(5) VALUE 'VALUE'.
+      *
+       01  DETAIL-LINE.
+           05  DL-RANK                         PIC ZZZ9.
+           05                                  PIC X(5) VALUE SPACES.
+           05  DL-PROD-ID                      PIC X(3).
+           05                                  PIC X(3) VALUE SPACES.
+           05  DL-PROD-NAME                    PIC X(14).
+           05                                  PIC X(3) VALUE SPACES.
+           05  DL-QTY-SOLD                     PIC ZZZZZ9.
+           05                                  PIC X(3) VALUE SPACES.
+           05  DL-SVALUE                       PIC $ZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      *
+       100-PRINT-REPORT.
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 400-READ-FILE
+           PERFORM 500-SORT-PROD-TABLE
+           PERFORM 600-PRINT-RANKING
+           PERFORM 900-FINAL-ROUTINE
+       .
+
+       200-HSKPING-ROUTINE.
+           OPEN INPUT  INPUT-FILE
+                       PRODUCT-MASTER
+                OUTPUT REPORT-FILE
+                       ERROR-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+       .
+
+       400-READ-FILE.
+           PERFORM UNTIL NO-MORE-DATA
+               READ INPUT-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       PERFORM 450-ACCUMULATE-PROD-TOTALS
+               END-READ
+           END-PERFORM
+       .
+
+       450-ACCUMULATE-PROD-TOTALS.
+           MULTIPLY QTY-SOLD BY COST-PER-ITEM GIVING CALC-SVALUE
+           PERFORM 460-FIND-PROD-ENTRY
+           IF PROD-FOUND-IN-TABLE
+               ADD QTY-SOLD  TO PT-QTY-TOTAL(SUB1)
+               ADD CALC-SVALUE TO PT-SVALUE-TOTAL(SUB1)
+           ELSE
+               PERFORM 465-VALIDATE-PRODUCT-MASTER
+               IF PRODUCT-FOUND
+                   PERFORM 470-ADD-PROD-ENTRY
+               ELSE
+                   PERFORM 485-WRITE-PRODUCT-ERROR
+               END-IF
+           END-IF
+       .
+
+       460-FIND-PROD-ENTRY.
+           SET PROD-NOT-FOUND-IN-TABLE TO TRUE
+           PERFORM VARYING SUB1 FROM 1 BY 1
+                   UNTIL SUB1 > PROD-TABLE-COUNT
+                       OR PROD-FOUND-IN-TABLE
+               IF PT-PROD-ID(SUB1) = PROD-ID
+                   SET PROD-FOUND-IN-TABLE TO TRUE
+               END-IF
+           END-PERFORM
+           IF PROD-FOUND-IN-TABLE
+               SUBTRACT 1 FROM SUB1
+           END-IF
+       .
+
+       465-VALIDATE-PRODUCT-MASTER.
+           MOVE PROD-ID TO PM-PROD-ID
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   SET PRODUCT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET PRODUCT-FOUND TO TRUE
+           END-READ
+       .
+
+       470-ADD-PROD-ENTRY.
+           IF PROD-TABLE-COUNT >= 200
+               DISPLAY 'PROD-TABLE FULL - PROD-ID ' PROD-ID ' DROPPED'
+           ELSE
+               ADD 1 TO PROD-TABLE-COUNT
+               MOVE PROD-TABLE-COUNT TO SUB1
+               MOVE PROD-ID TO PT-PROD-ID(SUB1)
+               MOVE PM-PROD-NAME TO PT-PROD-NAME(SUB1)
+               MOVE QTY-SOLD TO PT-QTY-TOTAL(SUB1)
+               MOVE CALC-SVALUE TO PT-SVALUE-TOTAL(SUB1)
+           END-IF
+       .
+
+       485-WRITE-PRODUCT-ERROR.
+           MOVE SPACES TO EXCEPTION-LINE
+           MOVE 'PRODUCT NOT FOUND' TO EX-REASON
+           MOVE PROD-ID TO EX-PROD-ID
+           MOVE PROD-NAME TO EX-DETAIL
+           MOVE EXCEPTION-LINE TO ERROR-LINE
+           WRITE ERROR-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
+       500-SORT-PROD-TABLE.
+           PERFORM VARYING SUB1 FROM 1 BY 1
+                   UNTIL SUB1 >= PROD-TABLE-COUNT
+               COMPUTE SUB2 = SUB1 + 1
+               PERFORM VARYING SUB2 FROM SUB2 BY 1
+                       UNTIL SUB2 > PROD-TABLE-COUNT
+                   IF PT-SVALUE-TOTAL(SUB2) > PT-SVALUE-TOTAL(SUB1)
+                       PERFORM 550-SWAP-PROD-ENTRIES
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+       .
+
+       550-SWAP-PROD-ENTRIES.
+           MOVE PROD-ENTRY(SUB1) TO HOLD-ENTRY
+           MOVE PROD-ENTRY(SUB2) TO PROD-ENTRY(SUB1)
+           MOVE HOLD-ENTRY       TO PROD-ENTRY(SUB2)
+       .
+
+       600-PRINT-RANKING.
+           MOVE HEADING-ONE TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE HEADING-TWO TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           MOVE HEADING-THREE TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE HEADING-FOUR TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           MOVE 1 TO RANK-NUMBER
+           PERFORM VARYING SUB1 FROM 1 BY 1
+                   UNTIL SUB1 > PROD-TABLE-COUNT
+               MOVE RANK-NUMBER TO DL-RANK
+               MOVE PT-PROD-ID(SUB1) TO DL-PROD-ID
+               MOVE PT-PROD-NAME(SUB1) TO DL-PROD-NAME
+               MOVE PT-QTY-TOTAL(SUB1) TO DL-QTY-SOLD
+               MOVE PT-SVALUE-TOTAL(SUB1) TO DL-SVALUE
+               MOVE DETAIL-LINE TO REPORT-LINE
+               PERFORM 700-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+               ADD 1 TO RANK-NUMBER
+           END-PERFORM
+       .
+
+       700-WRITE-A-LINE.
+           WRITE REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+
+       900-FINAL-ROUTINE.
+           CLOSE INPUT-FILE
+                 PRODUCT-MASTER
+                 REPORT-FILE
+                 ERROR-FILE
+           STOP RUN
+       .
