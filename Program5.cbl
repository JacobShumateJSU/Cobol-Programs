@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM5.
+       AUTHOR. JACOB SHUMATE.
+      ****************************************************************
+      *This program reconciles PROGRAM2's sales activity (PR2FA20.TXT)
+      *against PROGRAM4's merged warehouse stock (MERGEDSORTED.txt)
+      *for ASHRALS LTD, matching on the shared product/costume
+      *identifier and reporting any item where cumulative QTY-SOLD
+      *has exceeded the recorded quantity in stock.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.    IBM-PC.
+       OBJECT-COMPUTER.    IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE
+               ASSIGN TO 'PR2FA20.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'MERGEDSORTED.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUCT-MASTER
+               ASSIGN TO 'PRODMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PROD-ID
+               FILE STATUS IS WS-PROD-MASTER-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'OUTPUT5.TXT'.
+
+           SELECT ERROR-FILE
+               ASSIGN TO PRINTER 'PR5ERR.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD    SALES-FILE.
+
+       01    SALES-REC.
+         05  SR-CUSTOMER-ID              PIC 9(5).
+         05  SR-CUSTOMER-NAME            PIC X(25).
+         05  SR-PROD-ID                  PIC X(3).
+         05                              PIC X(5).
+         05  SR-PROD-NAME                PIC X(14).
+         05  SR-QTY-SOLD                 PIC 9(3).
+         05  SR-COST-PER-ITEM            PIC 999V99.
+
+       FD    INVENTORY-FILE
+             RECORD CONTAINS 136 CHARACTERS.
+
+       01    INVENTORY-REC.
+             05    IR-VENDOR-ID                PIC X(4).
+             05    IR-WAREHOUSE-ID             PIC X(3).
+             05    IR-COSTUME-ID               PIC X(3).
+             05    IR-COSTUME-DATA OCCURS 6 TIMES.
+                   10  IR-COSTUME-NAME         PIC X(9).
+                   10  IR-COSTUME-SIZE         PIC A.
+                   10  IR-COSTUME-TYPE         PIC A.
+                   10  IR-QUANTITY-IN-STOCK    PIC 9(3).
+                   10  IR-REORDER-PT           PIC 9(3).
+                   10  IR-PURCH-PRICE          PIC 99V99.
+
+       FD    PRODUCT-MASTER.
+       01    PRODUCT-MASTER-RECORD.
+             05  PM-PROD-ID                  PIC X(3).
+             05  PM-PROD-NAME                PIC X(14).
+
+       FD    REPORT-FILE.
+       01    REPORT-LINE    PIC X(80).
+
+       FD    ERROR-FILE.
+       01    ERROR-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  WS-PROD-MASTER-STATUS       PIC X(2) VALUE '00'.
+
+       01  WS-CURRENT-DATE.
+           05  WS-YEAR                     PIC 99.
+           05  WS-MONTH                    PIC 99.
+           05  WS-DAY                      PIC 99.
+
+       01  REPORT-FIELDS.
+           05  PROPER-SPACING              PIC 9       VALUE 1.
+      *
+       01  FLAGS-N-SWITCHES.
+           05  SALES-EOF-FLAG              PIC X       VALUE 'Y'.
+               88  NO-MORE-SALES-DATA                  VALUE 'N'.
+               88  MORE-SALES-RECORDS                  VALUE 'Y'.
+           05  INVENTORY-EOF-FLAG          PIC X       VALUE 'Y'.
+               88  NO-MORE-INVENTORY-DATA              VALUE 'N'.
+               88  MORE-INVENTORY-RECORDS              VALUE 'Y'.
+           05  ITEM-FOUND-SW               PIC X       VALUE 'N'.
+               88  ITEM-FOUND-IN-TABLE                 VALUE 'Y'.
+               88  ITEM-NOT-FOUND-IN-TABLE             VALUE 'N'.
+           05  RECON-TABLE-FULL-SW         PIC X       VALUE 'N'.
+               88  RECON-TABLE-IS-FULL                 VALUE 'Y'.
+           05  PRODUCT-STATUS-FLAG         PIC X       VALUE 'N'.
+               88  PRODUCT-FOUND                       VALUE 'Y'.
+               88  PRODUCT-NOT-FOUND                   VALUE 'N'.
+      *
+       01  SUBSCRIPTS.
+           05  SUB1                        PIC 9(4)    VALUE 1.
+           05  SUB                         PIC 99      VALUE 1.
+
+       01  RT-SEARCH-ID                    PIC X(3).
+
+       01  EXCEPTION-LINE.
+           05  EX-REASON                   PIC X(20).
+           05                              PIC X(2) VALUE SPACES.
+           05  EX-ITEM-ID                  PIC X(3).
+
+      *************************RECONCILIATION TABLE*************************
+       01  RECON-TABLE-COUNT               PIC 9(4)    VALUE 0.
+       01  RECON-TABLE.
+           05  RECON-ENTRY OCCURS 200 TIMES.
+               10  RT-ITEM-ID              PIC X(3).
+               10  RT-QTY-SOLD-TOTAL       PIC 9(6).
+               10  RT-QTY-STOCK-TOTAL      PIC 9(6).
+
+      *************************OUTPUT AREA********************************
+       01  HEADING-ONE.
+           05                              PIC X(35) VALUE SPACES.
+           05                              PIC X(25) VALUE 'ASHRAL LTD'.
+      *
+       01  HEADING-TWO.
+           05                              PIC X(10) VALUE SPACES.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10                          PIC X    VALUE '/'.
+               10  H1-YEAR                 PIC 99.
+           05                              PIC X(5) VALUE SPACES.
+           05                              PIC X(38) VALUE
+                            'SALES VS STOCK RECONCILIATION REPORT'.
+           05                              PIC X(4) VALUE 'JHS'.
+      *
+       01  HEADING-THREE.
+           05                              PIC X(5)  VALUE SPACES.
+           05                              PIC X(4)  VALUE 'ITEM'.
+           05                              PIC X(9)  VALUE SPACES.
+           05                              PIC X(3)  VALUE 'QTY'.
+           05                              PIC X(7)  VALUE SPACES.
+           05                              PIC X(3)  VALUE 'QTY'.
+           05                              PIC X(8)  VALUE SPACES.
+           05                              PIC X(8)  VALUE 'OVERSOLD'.
+      *
+       01  HEADING-FOUR.
+           05                              PIC X(5)  VALUE SPACES.
+           05                              PIC X(2)  VALUE 'ID'.
+           05                              PIC X(8)  VALUE SPACES.
+           05                              PIC X(4)  VALUE 'SOLD'.
+           05                              PIC X(6)  VALUE SPACES.
+           05                              PIC X(8)  VALUE 'IN STOCK'.
+           05                              PIC X(3)  VALUE SPACES.
+           05                              PIC X(2)  VALUE 'BY'.
+      *
+       01  DETAIL-LINE.
+           05  DL-ITEM-ID                      PIC X(3).
+           05                                  PIC X(6) VALUE SPACES.
+           05  DL-QTY-SOLD                     PIC ZZZZZ9.
+           05                                  PIC X(6) VALUE SPACES.
+           05  DL-QTY-STOCK                    PIC ZZZZZ9.
+           05                                  PIC X(6) VALUE SPACES.
+           05  DL-OVERSOLD-BY                  PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *
+       100-RECONCILE.
+           PERFORM 200-HSKPING-ROUTINE
+           PERFORM 400-READ-SALES-FILE
+           PERFORM 450-READ-INVENTORY-FILE
+           PERFORM 600-PRINT-RECONCILIATION
+           PERFORM 900-FINAL-ROUTINE
+       .
+
+       200-HSKPING-ROUTINE.
+           OPEN INPUT  SALES-FILE
+                       INVENTORY-FILE
+                       PRODUCT-MASTER
+                OUTPUT REPORT-FILE
+                       ERROR-FILE
+           IF WS-PROD-MASTER-STATUS NOT = '00'
+               DISPLAY 'PRODUCT-MASTER OPEN FAILED, STATUS='
+                       WS-PROD-MASTER-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-CURRENT-DATE FROM DATE
+           MOVE WS-MONTH TO H1-MONTH
+           MOVE WS-DAY TO H1-DAY
+           MOVE WS-YEAR TO H1-YEAR
+       .
+
+       400-READ-SALES-FILE.
+           PERFORM UNTIL NO-MORE-SALES-DATA
+               READ SALES-FILE
+                   AT END
+                       MOVE 'N' TO SALES-EOF-FLAG
+                   NOT AT END
+                       PERFORM 420-ACCUMULATE-SALES
+               END-READ
+           END-PERFORM
+       .
+
+       405-VALIDATE-SALES-PRODUCT.
+           MOVE SR-PROD-ID TO PM-PROD-ID
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   SET PRODUCT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET PRODUCT-FOUND TO TRUE
+           END-READ
+       .
+
+       420-ACCUMULATE-SALES.
+           PERFORM 405-VALIDATE-SALES-PRODUCT
+           IF PRODUCT-NOT-FOUND
+               PERFORM 430-WRITE-PRODUCT-ERROR
+           ELSE
+               MOVE SR-PROD-ID TO RT-SEARCH-ID
+               MOVE 'N' TO RECON-TABLE-FULL-SW
+               PERFORM 460-FIND-RECON-ENTRY
+               IF ITEM-NOT-FOUND-IN-TABLE
+                   PERFORM 470-ADD-RECON-ENTRY
+               END-IF
+               IF NOT RECON-TABLE-IS-FULL
+                   ADD SR-QTY-SOLD TO RT-QTY-SOLD-TOTAL(SUB1)
+               END-IF
+           END-IF
+       .
+
+       430-WRITE-PRODUCT-ERROR.
+           MOVE SPACES TO EXCEPTION-LINE
+           MOVE 'PRODUCT NOT FOUND' TO EX-REASON
+           MOVE SR-PROD-ID TO EX-ITEM-ID
+           MOVE EXCEPTION-LINE TO ERROR-LINE
+           WRITE ERROR-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
+       450-READ-INVENTORY-FILE.
+           PERFORM UNTIL NO-MORE-INVENTORY-DATA
+               READ INVENTORY-FILE
+                   AT END
+                       MOVE 'N' TO INVENTORY-EOF-FLAG
+                   NOT AT END
+                       PERFORM 480-ACCUMULATE-STOCK
+               END-READ
+           END-PERFORM
+       .
+
+       460-FIND-RECON-ENTRY.
+           SET ITEM-NOT-FOUND-IN-TABLE TO TRUE
+           PERFORM VARYING SUB1 FROM 1 BY 1
+                   UNTIL SUB1 > RECON-TABLE-COUNT
+                       OR ITEM-FOUND-IN-TABLE
+               IF RT-ITEM-ID(SUB1) = RT-SEARCH-ID
+                   SET ITEM-FOUND-IN-TABLE TO TRUE
+               END-IF
+           END-PERFORM
+           IF ITEM-FOUND-IN-TABLE
+               SUBTRACT 1 FROM SUB1
+           END-IF
+       .
+
+       470-ADD-RECON-ENTRY.
+           IF RECON-TABLE-COUNT >= 200
+               MOVE 'Y' TO RECON-TABLE-FULL-SW
+               DISPLAY 'RECON-TABLE FULL - ITEM ID ' RT-SEARCH-ID
+                       ' DROPPED'
+           ELSE
+               ADD 1 TO RECON-TABLE-COUNT
+               MOVE RECON-TABLE-COUNT TO SUB1
+               MOVE RT-SEARCH-ID TO RT-ITEM-ID(SUB1)
+               MOVE 0 TO RT-QTY-SOLD-TOTAL(SUB1)
+               MOVE 0 TO RT-QTY-STOCK-TOTAL(SUB1)
+           END-IF
+       .
+
+       455-VALIDATE-INVENTORY-PRODUCT.
+           MOVE IR-COSTUME-ID TO PM-PROD-ID
+           READ PRODUCT-MASTER
+               INVALID KEY
+                   SET PRODUCT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET PRODUCT-FOUND TO TRUE
+           END-READ
+       .
+
+       480-ACCUMULATE-STOCK.
+           PERFORM 455-VALIDATE-INVENTORY-PRODUCT
+           IF PRODUCT-NOT-FOUND
+               PERFORM 468-WRITE-COSTUME-ERROR
+           ELSE
+               MOVE IR-COSTUME-ID TO RT-SEARCH-ID
+               MOVE 'N' TO RECON-TABLE-FULL-SW
+               PERFORM 460-FIND-RECON-ENTRY
+               IF ITEM-NOT-FOUND-IN-TABLE
+                   PERFORM 470-ADD-RECON-ENTRY
+               END-IF
+               IF NOT RECON-TABLE-IS-FULL
+                   PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 6
+                       IF IR-QUANTITY-IN-STOCK(SUB) IS NUMERIC
+                           ADD IR-QUANTITY-IN-STOCK(SUB)
+                               TO RT-QTY-STOCK-TOTAL(SUB1)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+       .
+
+       468-WRITE-COSTUME-ERROR.
+           MOVE SPACES TO EXCEPTION-LINE
+           MOVE 'COSTUME NOT FOUND' TO EX-REASON
+           MOVE IR-COSTUME-ID TO EX-ITEM-ID
+           MOVE EXCEPTION-LINE TO ERROR-LINE
+           WRITE ERROR-LINE
+               AFTER ADVANCING 1 LINE
+       .
+
+       600-PRINT-RECONCILIATION.
+           MOVE HEADING-ONE TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE HEADING-TWO TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           MOVE HEADING-THREE TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           MOVE HEADING-FOUR TO REPORT-LINE
+           PERFORM 700-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
+
+           PERFORM VARYING SUB1 FROM 1 BY 1
+                   UNTIL SUB1 > RECON-TABLE-COUNT
+               IF RT-QTY-SOLD-TOTAL(SUB1) > RT-QTY-STOCK-TOTAL(SUB1)
+                   MOVE RT-ITEM-ID(SUB1) TO DL-ITEM-ID
+                   MOVE RT-QTY-SOLD-TOTAL(SUB1) TO DL-QTY-SOLD
+                   MOVE RT-QTY-STOCK-TOTAL(SUB1) TO DL-QTY-STOCK
+                   COMPUTE DL-OVERSOLD-BY =
+                       RT-QTY-SOLD-TOTAL(SUB1) -
+                       RT-QTY-STOCK-TOTAL(SUB1)
+                   MOVE DETAIL-LINE TO REPORT-LINE
+                   PERFORM 700-WRITE-A-LINE
+                   MOVE 1 TO PROPER-SPACING
+               END-IF
+           END-PERFORM
+       .
+
+       700-WRITE-A-LINE.
+           WRITE REPORT-LINE
+               AFTER ADVANCING PROPER-SPACING
+       .
+
+       900-FINAL-ROUTINE.
+           CLOSE SALES-FILE
+                 INVENTORY-FILE
+                 PRODUCT-MASTER
+                 REPORT-FILE
+                 ERROR-FILE
+           STOP RUN
+       .
